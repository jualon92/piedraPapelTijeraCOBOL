@@ -1,58 +1,1023 @@
-      ******************************************************************
-      * Author: juan jignacio
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PIEDRAPAPELOTIJERA.
-       AUTHOR. JuanJignacio.
-       INSTALLATION. www.
-       DATE-WRITTEN. 05/02/2023.
-       DATE-COMPILED. 06/02/2023. 
-       DATA DIVISION.  
-       FILE SECTION.
-       WORKING-STORAGE SECTION.  
-       01 PLAYERGUESS-A  PIC 9     VALUE 1.
-          88 ROCK-A                VALUE 1.
-          88 PAPER-A               VALUE 2.
-          88 SCISSORS-A            VALUE 3.
-  
-       01 PLAYERGUESS-B  PIC 9     VALUE 2.
-          88 ROCK-B                VALUE 1.
-          88 PAPER-B               VALUE 2.
-          88 SCISSORS-B            VALUE 3.
-        
-       01 RESULTADO      PIC A(15) VALUE NULL.
-          88 JUGADORA              VALUE "Jugador A gana".
-          88 JUGADORB              VALUE "Jugador B gana".
-          88 EMPATE                VALUE "Empate".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE. 
-       BEGIN.
-           DISPLAY "Guess for player A (1=piedra, 2=papel, 3=tijera) :"
-           ACCEPT PLAYERGUESS-A.
-           DISPLAY "Guess for player B (1=piedra, 2=papel, 3=tijera) :"
-           ACCEPT PLAYERGUESS-B.
-            
-            
-           EVALUATE TRUE ALSO TRUE
-           WHEN ROCK-A ALSO PAPER-B
-                SET JUGADORA TO TRUE
-           WHEN PAPER-A ALSO ROCK-B
-                SET JUGADORA TO TRUE
-           WHEN SCISSORS-A ALSO PAPER-A
-                SET JUGADORA TO TRUE
-           WHEN ROCK-B ALSO PAPER-A
-                SET JUGADORB TO TRUE
-           WHEN PAPER-A ALSO ROCK-B
-                SET JUGADORB TO TRUE
-           WHEN SCISSORS-B ALSO PAPER-A
-                SET JUGADORB TO TRUE
-           WHEN OTHER
-                SET EMPATE TO TRUE
-           END-EVALUATE
-           DISPLAY RESULTADO
-         
-           STOP RUN.
-       END PROGRAM PIEDRAPAPELOTIJERA.
\ No newline at end of file
+000100******************************************************************
+000110* Author: juan jignacio
+000120* Installation: www.
+000130* Date-Written: 05/02/2023.
+000140*
+000150* Modification History
+000160*   DD/MM/YYYY  INIT  DESCRIPTION
+000170*   08/08/2026  JAI   Added batch mode, match/tournament/CPU
+000180*                     play modes, input validation, player
+000190*                     history and game-log files, checkpoint/
+000200*                     restart for batch runs and a return code
+000210*                     tied to the game outcome.  Corrected the
+000220*                     win/loss comparison (it previously mis-
+000230*                     compared SCISSORS-A against itself and
+000240*                     carried a dead duplicate WHEN clause).
+000241*   09/08/2026  JAI   Shortened the ENTRADA-INVALIDA literal so
+000242*                     it fits RESULTADO/BO-RESULT/GL-RESULT and
+000243*                     the condition-name is actually testable.
+000244*                     Gave a wholly-invalid batch run its own
+000245*                     RETURN-CODE instead of reporting Empate.
+000246*                     Checked file status before reading a
+000247*                     checkpoint file that may not exist yet on
+000248*                     a first-ever restart attempt.  Added
+000249*                     CK-INVALID-COUNT so a restart recovers the
+000250*                     invalid-round tally too.
+000252*   09/08/2026  JAI   Single-round, match and batch play now
+000253*                     prompt for (or read, in batch) real player
+000254*                     IDs instead of posting every game to the
+000255*                     same two generic PLAYERA/PLAYERB history
+000256*                     records.  Checkpointing moved from every
+000257*                     100th batch record to every record, so a
+000258*                     restart can never reprocess and double-
+000259*                     count a round that was already posted.
+000261*                     Gave a round-robin tournament win its own
+000262*                     RETURN-CODE instead of reusing the two-
+000263*                     player FINAL-OUTCOME-A code.
+000266*   09/08/2026  JAI   GAMELOG-FILE is now opened through a
+000267*                     status-35 fallback like PLYRHIST-FILE, so
+000268*                     the audit log is created (not silently
+000269*                     skipped) on a fresh install.  Batch restart
+000270*                     now opens BATCHOUT-FILE/CHKPOINT-FILE EXTEND
+000271*                     only when a checkpoint was actually found
+000272*                     on disk, not just because the operator
+000273*                     answered Y -- answering Y before any
+000274*                     checkpoint exists now falls back to OPEN
+000275*                     OUTPUT exactly like a non-restart run.
+000276*   09/08/2026  JAI   A restart whose checkpointed record count
+000277*                     was at or past the true end of BATCHIN-FILE
+000278*                     (prior run already finished, or the input
+000279*                     file was swapped for a shorter one) issued
+000280*                     one READ too many after 5030-REPOSITION-
+000281*                     INPUT already hit genuine end of file, which
+000282*                     reprocessed the stale last record instead of
+000283*                     doing nothing.  5000-BATCH-MODE now checks
+000284*                     for that before reading again.  The restart
+000285*                     branch's OPEN EXTEND for BATCHOUT-FILE and
+000286*                     CHKPOINT-FILE now falls back to OPEN OUTPUT
+000287*                     on status 35 too, same as PLYRHIST-FILE and
+000288*                     GAMELOG-FILE, instead of failing silently
+000289*                     when one of them was archived between runs.
+000290******************************************************************
+000291 IDENTIFICATION DIVISION.
+000292 PROGRAM-ID. PIEDRAPAPELOTIJERA.
+000293 AUTHOR. JuanJignacio.
+000294 INSTALLATION. www.
+000295 DATE-WRITTEN. 05/02/2023.
+000296 DATE-COMPILED. 08/08/2026.
+000297******************************************************************
+000330* Rock / paper / scissors.  Supports an interactive single
+000340* round, a best-of-N match, a file-driven batch run (with
+000350* checkpoint/restart), a round-robin tournament and a CPU
+000360* opponent.  Every round played, in any mode, is posted to the
+000370* player history file and appended to the game log.
+000380******************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT BATCHIN-FILE ASSIGN TO "BATCHIN"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS PPT-BATCHIN-STATUS.
+000450     SELECT BATCHOUT-FILE ASSIGN TO "BATCHOUT"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS PPT-BATCHOUT-STATUS.
+000480     SELECT PLYRHIST-FILE ASSIGN TO "PLYRHIST"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS RANDOM
+000510         RECORD KEY IS PH-PLAYER-ID
+000520         FILE STATUS IS PPT-PLYRHIST-STATUS.
+000530     SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS PPT-GAMELOG-STATUS.
+000560     SELECT CHKPOINT-FILE ASSIGN TO "CHKPOINT"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS PPT-CHKPOINT-STATUS.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  BATCHIN-FILE
+000620     LABEL RECORD IS STANDARD.
+000630     COPY BATCHIN.
+000640 FD  BATCHOUT-FILE
+000650     LABEL RECORD IS STANDARD.
+000660     COPY BATCHOUT.
+000670 FD  PLYRHIST-FILE
+000680     LABEL RECORD IS STANDARD.
+000690     COPY PLYRHIST.
+000700 FD  GAMELOG-FILE
+000710     LABEL RECORD IS STANDARD.
+000720     COPY GAMELOG.
+000730 FD  CHKPOINT-FILE
+000740     LABEL RECORD IS STANDARD.
+000750     COPY CHKPOINT.
+000760 WORKING-STORAGE SECTION.
+000770******************************************************************
+000780* One round's guesses and result - unchanged shape from the
+000790* original program, with an added invalid-input condition.
+000800******************************************************************
+000810 01  PLAYERGUESS-A             PIC 9     VALUE 1.
+000820     88  ROCK-A                          VALUE 1.
+000830     88  PAPER-A                         VALUE 2.
+000840     88  SCISSORS-A                      VALUE 3.
+
+000850 01  PLAYERGUESS-B             PIC 9     VALUE 2.
+000860     88  ROCK-B                          VALUE 1.
+000870     88  PAPER-B                         VALUE 2.
+000880     88  SCISSORS-B                      VALUE 3.
+
+000890 01  RESULTADO                 PIC A(15) VALUE SPACES.
+000900     88  JUGADORA                        VALUE "Jugador A gana".
+000910     88  JUGADORB                        VALUE "Jugador B gana".
+000920     88  EMPATE                          VALUE "Empate".
+000930     88  ENTRADA-INVALIDA                VALUE "Jugada invalida".
+
+000940******************************************************************
+000950* File status and I/O switches.
+000960******************************************************************
+000970 77  PPT-BATCHIN-STATUS        PIC X(02) VALUE "00".
+000980 77  PPT-BATCHOUT-STATUS       PIC X(02) VALUE "00".
+000990 77  PPT-PLYRHIST-STATUS       PIC X(02) VALUE "00".
+001000 77  PPT-GAMELOG-STATUS        PIC X(02) VALUE "00".
+001010 77  PPT-CHKPOINT-STATUS       PIC X(02) VALUE "00".
+
+001020 77  PPT-EOF-SW                PIC X(01) VALUE "N".
+001030     88  BATCH-EOF                       VALUE "Y".
+001040 77  PPT-CHKPOINT-EOF-SW       PIC X(01) VALUE "N".
+001050     88  CHKPOINT-EOF                    VALUE "Y".
+
+001060******************************************************************
+001070* Main menu.
+001080******************************************************************
+001090 77  PPT-MENU-CHOICE           PIC 9(01) VALUE 0.
+001100     88  MENU-SINGLE-ROUND               VALUE 1.
+001110     88  MENU-MATCH                      VALUE 2.
+001120     88  MENU-BATCH                      VALUE 3.
+001130     88  MENU-TOURNAMENT                 VALUE 4.
+001140     88  MENU-EXIT                       VALUE 5.
+001150     88  MENU-CHOICE-VALID                VALUE 1 THRU 5.
+
+001160******************************************************************
+001170* CPU opponent and input validation switches.
+001180******************************************************************
+001190 77  PPT-CPU-OPPONENT-SW       PIC X(01) VALUE "N".
+001200     88  CPU-OPPONENT-YES                VALUE "Y".
+001210     88  CPU-OPPONENT-NO                  VALUE "N".
+
+001220 77  PPT-VALID-A-SW            PIC X(01) VALUE "N".
+001230     88  GUESS-A-VALID                   VALUE "Y".
+001240     88  GUESS-A-INVALID                  VALUE "N".
+001250 77  PPT-VALID-B-SW            PIC X(01) VALUE "N".
+001260     88  GUESS-B-VALID                   VALUE "Y".
+001270     88  GUESS-B-INVALID                  VALUE "N".
+
+001280******************************************************************
+001290* Best-of-N match counters.
+001300******************************************************************
+001310 77  PPT-MATCH-ROUNDS          PIC 9(03) VALUE 0.
+001320 77  PPT-MATCH-ROUND-CTR       PIC 9(03) VALUE 0.
+001330 77  PPT-MATCH-WINS-A          PIC 9(03) VALUE 0.
+001340 77  PPT-MATCH-WINS-B          PIC 9(03) VALUE 0.
+001350 77  PPT-MATCH-TIES            PIC 9(03) VALUE 0.
+
+001360******************************************************************
+001370* Player identification - defaults used outside tournament mode.
+001380******************************************************************
+001390 77  PPT-PLAYER-A-ID           PIC X(10) VALUE "PLAYERA".
+001400 77  PPT-PLAYER-B-ID           PIC X(10) VALUE "PLAYERB".
+
+001410******************************************************************
+001420* Random draw for the CPU opponent.
+001430******************************************************************
+001440 77  PPT-RANDOM-SEED           PIC 9(09) VALUE 0.
+001450 77  PPT-RANDOM-VALUE          PIC 9V9(9) VALUE 0.
+001460 77  PPT-RANDOM-SW             PIC X(01) VALUE "N".
+001470     88  RANDOM-SEEDED                   VALUE "Y".
+001480 77  PPT-RANDOM-INT            PIC 9(05) VALUE 0.
+001490 77  PPT-RANDOM-QUOTIENT       PIC 9(05) VALUE 0.
+001500 77  PPT-RANDOM-REMAINDER      PIC 9(01) VALUE 0.
+
+001510******************************************************************
+001520* Batch mode / checkpoint-restart.
+001530******************************************************************
+001540 77  PPT-RESTART-ANSWER-SW     PIC X(01) VALUE "N".
+001550     88  RESTART-YES                     VALUE "Y".
+001551 77  PPT-CHKPOINT-FOUND-SW     PIC X(01) VALUE "N".
+001552     88  CHKPOINT-FOUND                  VALUE "Y".
+001560 77  PPT-RECORDS-READ          PIC 9(09) VALUE 0.
+001570 77  PPT-RESTART-POINT         PIC 9(09) VALUE 0.
+001580 77  PPT-REPOSITION-CTR        PIC 9(09) VALUE 0.
+001620 77  PPT-BATCH-WINS-A          PIC 9(09) VALUE 0.
+001630 77  PPT-BATCH-WINS-B          PIC 9(09) VALUE 0.
+001640 77  PPT-BATCH-TIES            PIC 9(09) VALUE 0.
+001650 77  PPT-BATCH-INVALID-COUNT   PIC 9(09) VALUE 0.
+
+001660******************************************************************
+001670* Round-robin tournament roster.
+001680******************************************************************
+001690 77  PPT-NBR-PLAYERS           PIC 9(02) VALUE 0.
+001700 77  PPT-I                     PIC 9(02) VALUE 0.
+001710 77  PPT-J                     PIC 9(02) VALUE 0.
+001720 77  PPT-MAX-WINS              PIC 9(03) VALUE 0.
+001730 77  PPT-WINNER-ID             PIC X(10) VALUE SPACES.
+001740 77  PPT-TIE-COUNT             PIC 9(02) VALUE 0.
+001750 01  PPT-ROSTER.
+001760     05  PPT-ROSTER-ENTRY OCCURS 8 TIMES INDEXED BY PPT-RX.
+001770         10  PPT-ROSTER-ID     PIC X(10).
+001780         10  PPT-ROSTER-WINS   PIC 9(03).
+
+001790******************************************************************
+001800* Date and time stamp for the game log / audit trail.
+001810******************************************************************
+001820 77  PPT-CURR-DATE             PIC 9(08) VALUE 0.
+001830 77  PPT-CURR-TIME             PIC 9(08) VALUE 0.
+
+001840******************************************************************
+001850* Working fields used to post one side of a result to the
+001860* player history file.
+001870******************************************************************
+001880 77  PPT-UPD-PLAYER-ID         PIC X(10) VALUE SPACES.
+001890 77  PPT-UPD-WIN-INC           PIC 9(01) VALUE 0.
+001900 77  PPT-UPD-LOSS-INC          PIC 9(01) VALUE 0.
+001910 77  PPT-UPD-TIE-INC           PIC 9(01) VALUE 0.
+001920 77  PPT-UPD-A-WIN             PIC 9(01) VALUE 0.
+001930 77  PPT-UPD-A-LOSS            PIC 9(01) VALUE 0.
+001940 77  PPT-UPD-A-TIE             PIC 9(01) VALUE 0.
+001950 77  PPT-UPD-B-WIN             PIC 9(01) VALUE 0.
+001960 77  PPT-UPD-B-LOSS            PIC 9(01) VALUE 0.
+001970 77  PPT-UPD-B-TIE             PIC 9(01) VALUE 0.
+
+001980******************************************************************
+001990* Overall outcome of whichever mode ran, used to set the
+002000* RETURN-CODE for the job scheduler before STOP RUN.
+002010******************************************************************
+002020 77  PPT-FINAL-OUTCOME-SW      PIC X(01) VALUE "N".
+002030     88  FINAL-OUTCOME-A                 VALUE "A".
+002040     88  FINAL-OUTCOME-B                 VALUE "B".
+002050     88  FINAL-OUTCOME-TIE               VALUE "T".
+002060     88  FINAL-OUTCOME-INVALID           VALUE "I".
+002065     88  FINAL-OUTCOME-TOURNAMENT-WIN     VALUE "W".
+002070     88  FINAL-OUTCOME-NONE              VALUE "N".
+
+002080 PROCEDURE DIVISION.
+002090******************************************************************
+002100* 0000-MAIN-PROCEDURE
+002110* Mainline.  Initialize, run whichever mode the operator picks,
+002120* then terminate with a return code tied to the outcome.
+002130******************************************************************
+002140 0000-MAIN-PROCEDURE.
+002150     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002160     PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+002170     PERFORM 9999-TERMINATE THRU 9999-EXIT
+002180     STOP RUN.
+
+002190******************************************************************
+002200* 1000-INITIALIZE
+002210******************************************************************
+002220 1000-INITIALIZE.
+002230     DISPLAY "PIEDRAPAPELOTIJERA - PIEDRA, PAPEL O TIJERA"
+002240     PERFORM 1100-OPEN-PLYRHIST-FILE THRU 1100-EXIT
+002245     PERFORM 1150-OPEN-GAMELOG-FILE THRU 1150-EXIT.
+002260 1000-EXIT.
+002270     EXIT.
+
+002280 1100-OPEN-PLYRHIST-FILE.
+002290     OPEN I-O PLYRHIST-FILE
+002300     IF PPT-PLYRHIST-STATUS = "35"
+002310         OPEN OUTPUT PLYRHIST-FILE
+002320         CLOSE PLYRHIST-FILE
+002330         OPEN I-O PLYRHIST-FILE
+002340     END-IF.
+002350 1100-EXIT.
+002360     EXIT.
+
+002361******************************************************************
+002362* 1150-OPEN-GAMELOG-FILE
+002363* OPEN EXTEND on a SEQUENTIAL file that does not exist yet fails
+002364* with status 35 and leaves the file unopened, so every later
+002365* WRITE GAMELOG-RECORD would status 48 and silently drop - same
+002366* fallback as 1100-OPEN-PLYRHIST-FILE, for the same reason.
+002367******************************************************************
+002368 1150-OPEN-GAMELOG-FILE.
+002369     OPEN EXTEND GAMELOG-FILE
+002370     IF PPT-GAMELOG-STATUS = "35"
+002371         OPEN OUTPUT GAMELOG-FILE
+002372         CLOSE GAMELOG-FILE
+002373         OPEN EXTEND GAMELOG-FILE
+002374     END-IF.
+002375 1150-EXIT.
+002376     EXIT.
+
+002377******************************************************************
+002380* 2000-MAIN-MENU
+002390******************************************************************
+002400 2000-MAIN-MENU.
+002410     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+002420     PERFORM 2200-GET-MENU-CHOICE THRU 2200-EXIT
+002430     EVALUATE TRUE
+002440         WHEN MENU-SINGLE-ROUND
+002450             PERFORM 3000-SINGLE-ROUND THRU 3000-EXIT
+002460         WHEN MENU-MATCH
+002470             PERFORM 4000-PLAY-MATCH THRU 4000-EXIT
+002480         WHEN MENU-BATCH
+002490             PERFORM 5000-BATCH-MODE THRU 5000-EXIT
+002500         WHEN MENU-TOURNAMENT
+002510             PERFORM 6000-TOURNAMENT-MODE THRU 6000-EXIT
+002520         WHEN MENU-EXIT
+002530             CONTINUE
+002540     END-EVALUATE.
+002550 2000-EXIT.
+002560     EXIT.
+
+002570 2100-DISPLAY-MENU.
+002580     DISPLAY " "
+002590     DISPLAY "1. Single round"
+002600     DISPLAY "2. Best-of-N match"
+002610     DISPLAY "3. Batch mode (read rounds from a file)"
+002620     DISPLAY "4. Round-robin tournament"
+002630     DISPLAY "5. Exit".
+002640 2100-EXIT.
+002650     EXIT.
+
+002660 2200-GET-MENU-CHOICE.
+002670     PERFORM 2210-PROMPT-MENU-CHOICE THRU 2210-EXIT
+002680         WITH TEST AFTER
+002690         UNTIL MENU-CHOICE-VALID.
+002700 2200-EXIT.
+002710     EXIT.
+
+002720 2210-PROMPT-MENU-CHOICE.
+002730     DISPLAY "Select an option (1-5) :"
+002740     ACCEPT PPT-MENU-CHOICE
+002750     IF NOT MENU-CHOICE-VALID
+002760         DISPLAY "Please enter a number from 1 to 5."
+002770     END-IF.
+002780 2210-EXIT.
+002790     EXIT.
+
+002800******************************************************************
+002810* 3000-SINGLE-ROUND
+002820* The original one-shot game, now with validated input, an
+002830* optional CPU opponent, a history update and an audit record.
+002840******************************************************************
+002850 3000-SINGLE-ROUND.
+002860     PERFORM 3100-ASK-CPU-OPPONENT THRU 3100-EXIT
+002861     PERFORM 3150-GET-PLAYER-IDS THRU 3150-EXIT
+002870     PERFORM 3200-GET-GUESS-A THRU 3200-EXIT
+002880     IF CPU-OPPONENT-YES
+002890         PERFORM 3400-GENERATE-CPU-GUESS THRU 3400-EXIT
+002900     ELSE
+002910         PERFORM 3300-GET-GUESS-B THRU 3300-EXIT
+002920     END-IF
+002930     PERFORM 7000-COMPARE-GUESSES THRU 7000-EXIT
+002940     DISPLAY RESULTADO
+002950     PERFORM 8100-UPDATE-PLAYER-HISTORY THRU 8100-EXIT
+002960     PERFORM 8200-WRITE-GAMELOG-RECORD THRU 8200-EXIT
+002970     EVALUATE TRUE
+002980         WHEN JUGADORA
+002990             SET FINAL-OUTCOME-A TO TRUE
+003000         WHEN JUGADORB
+003010             SET FINAL-OUTCOME-B TO TRUE
+003020         WHEN EMPATE
+003030             SET FINAL-OUTCOME-TIE TO TRUE
+003040         WHEN ENTRADA-INVALIDA
+003050             SET FINAL-OUTCOME-INVALID TO TRUE
+003060     END-EVALUATE.
+003070 3000-EXIT.
+003080     EXIT.
+
+003090 3100-ASK-CPU-OPPONENT.
+003100     DISPLAY "Play against the CPU? (Y/N) :"
+003110     ACCEPT PPT-CPU-OPPONENT-SW
+003120     IF NOT CPU-OPPONENT-YES AND NOT CPU-OPPONENT-NO
+003130         MOVE "N" TO PPT-CPU-OPPONENT-SW
+003140     END-IF.
+003150 3100-EXIT.
+003160     EXIT.
+
+003161******************************************************************
+003162* 3150-GET-PLAYER-IDS
+003163* Single-round and match play used to post every history update
+003164* to two hardcoded PLAYERA/PLAYERB records no matter who was
+003165* actually typing - asking for a real ID here lets the player
+003166* history file build an honest leaderboard for those modes too,
+003167* the same way the tournament roster already does per pairing.
+003168******************************************************************
+003169 3150-GET-PLAYER-IDS.
+003170     DISPLAY "Player A ID :"
+003171     ACCEPT PPT-PLAYER-A-ID
+003172     IF CPU-OPPONENT-YES
+003173         MOVE "CPU" TO PPT-PLAYER-B-ID
+003174     ELSE
+003175         DISPLAY "Player B ID :"
+003176         ACCEPT PPT-PLAYER-B-ID
+003177     END-IF.
+003178 3150-EXIT.
+003179     EXIT.
+
+003180 3200-GET-GUESS-A.
+003181     SET GUESS-A-INVALID TO TRUE
+003190     PERFORM 3210-PROMPT-GUESS-A THRU 3210-EXIT
+003200         WITH TEST AFTER
+003210         UNTIL GUESS-A-VALID.
+003220 3200-EXIT.
+003230     EXIT.
+
+003240 3210-PROMPT-GUESS-A.
+003250     DISPLAY "Guess for player A (1=piedra, 2=papel, 3=tijera) :"
+003260     ACCEPT PLAYERGUESS-A
+003270     PERFORM 8000-VALIDATE-GUESS-A THRU 8000-EXIT
+003280     IF GUESS-A-INVALID
+003290         DISPLAY "Invalid guess - please enter 1, 2 or 3."
+003300     END-IF.
+003310 3210-EXIT.
+003320     EXIT.
+
+003330 3300-GET-GUESS-B.
+003340     SET GUESS-B-INVALID TO TRUE
+003350     PERFORM 3310-PROMPT-GUESS-B THRU 3310-EXIT
+003360         WITH TEST AFTER
+003370         UNTIL GUESS-B-VALID.
+003380 3300-EXIT.
+003390     EXIT.
+
+003400 3310-PROMPT-GUESS-B.
+003410     DISPLAY "Guess for player B (1=piedra, 2=papel, 3=tijera) :"
+003420     ACCEPT PLAYERGUESS-B
+003430     PERFORM 8050-VALIDATE-GUESS-B THRU 8050-EXIT
+003440     IF GUESS-B-INVALID
+003450         DISPLAY "Invalid guess - please enter 1, 2 or 3."
+003460     END-IF.
+003470 3310-EXIT.
+003480     EXIT.
+
+003490******************************************************************
+003500* 3400-GENERATE-CPU-GUESS
+003510* Draws PLAYERGUESS-B at random from 1-3 for the CPU opponent.
+003520******************************************************************
+003530 3400-GENERATE-CPU-GUESS.
+003540     IF NOT RANDOM-SEEDED
+003550         ACCEPT PPT-RANDOM-SEED FROM TIME
+003560         COMPUTE PPT-RANDOM-VALUE =
+003570             FUNCTION RANDOM(PPT-RANDOM-SEED)
+003580         SET RANDOM-SEEDED TO TRUE
+003590     ELSE
+003600         COMPUTE PPT-RANDOM-VALUE = FUNCTION RANDOM
+003610     END-IF
+003620     COMPUTE PPT-RANDOM-INT = PPT-RANDOM-VALUE * 99999
+003630     DIVIDE PPT-RANDOM-INT BY 3
+003640         GIVING PPT-RANDOM-QUOTIENT
+003650         REMAINDER PPT-RANDOM-REMAINDER
+003660     ADD 1 PPT-RANDOM-REMAINDER GIVING PLAYERGUESS-B
+003670     DISPLAY "CPU opponent plays: " PLAYERGUESS-B.
+003680 3400-EXIT.
+003690     EXIT.
+
+003700******************************************************************
+003710* 4000-PLAY-MATCH
+003720* Best-of-N match: PERFORMs the comparison logic N times and
+003730* declares an overall winner from the running counters.
+003740******************************************************************
+003750 4000-PLAY-MATCH.
+003760     PERFORM 3100-ASK-CPU-OPPONENT THRU 3100-EXIT
+003761     PERFORM 3150-GET-PLAYER-IDS THRU 3150-EXIT
+003770     PERFORM 4200-GET-MATCH-ROUNDS THRU 4200-EXIT
+003780     MOVE 0 TO PPT-MATCH-WINS-A
+003790     MOVE 0 TO PPT-MATCH-WINS-B
+003800     MOVE 0 TO PPT-MATCH-TIES
+003810     PERFORM 4300-PLAY-ONE-MATCH-ROUND THRU 4300-EXIT
+003820         VARYING PPT-MATCH-ROUND-CTR FROM 1 BY 1
+003830         UNTIL PPT-MATCH-ROUND-CTR > PPT-MATCH-ROUNDS
+003840     PERFORM 4400-DECLARE-MATCH-WINNER THRU 4400-EXIT.
+003850 4000-EXIT.
+003860     EXIT.
+
+003870 4200-GET-MATCH-ROUNDS.
+003880     PERFORM 4210-PROMPT-MATCH-ROUNDS THRU 4210-EXIT
+003890         WITH TEST AFTER
+003900         UNTIL PPT-MATCH-ROUNDS > 0 AND PPT-MATCH-ROUNDS <= 99.
+003910 4200-EXIT.
+003920     EXIT.
+
+003930 4210-PROMPT-MATCH-ROUNDS.
+003940     DISPLAY "Best of how many rounds (1-99)? :"
+003950     ACCEPT PPT-MATCH-ROUNDS
+003960     IF PPT-MATCH-ROUNDS = 0 OR PPT-MATCH-ROUNDS > 99
+003970         DISPLAY "Please enter a number of rounds, 1 to 99."
+003980     END-IF.
+003990 4210-EXIT.
+004000     EXIT.
+
+004010 4300-PLAY-ONE-MATCH-ROUND.
+004020     DISPLAY "-- Round " PPT-MATCH-ROUND-CTR " of "
+004030         PPT-MATCH-ROUNDS " --"
+004040     PERFORM 3200-GET-GUESS-A THRU 3200-EXIT
+004050     IF CPU-OPPONENT-YES
+004060         PERFORM 3400-GENERATE-CPU-GUESS THRU 3400-EXIT
+004070     ELSE
+004080         PERFORM 3300-GET-GUESS-B THRU 3300-EXIT
+004090     END-IF
+004100     PERFORM 7000-COMPARE-GUESSES THRU 7000-EXIT
+004110     DISPLAY RESULTADO
+004120     PERFORM 8100-UPDATE-PLAYER-HISTORY THRU 8100-EXIT
+004130     PERFORM 8200-WRITE-GAMELOG-RECORD THRU 8200-EXIT
+004140     EVALUATE TRUE
+004150         WHEN JUGADORA
+004160             ADD 1 TO PPT-MATCH-WINS-A
+004170         WHEN JUGADORB
+004180             ADD 1 TO PPT-MATCH-WINS-B
+004190         WHEN OTHER
+004200             ADD 1 TO PPT-MATCH-TIES
+004210     END-EVALUATE.
+004220 4300-EXIT.
+004230     EXIT.
+
+004240 4400-DECLARE-MATCH-WINNER.
+004250     DISPLAY "Match complete - Jugador A: " PPT-MATCH-WINS-A
+004260         " Jugador B: " PPT-MATCH-WINS-B
+004270         " Ties: " PPT-MATCH-TIES
+004280     IF PPT-MATCH-WINS-A > PPT-MATCH-WINS-B
+004290         DISPLAY "Match winner: Jugador A"
+004300         SET FINAL-OUTCOME-A TO TRUE
+004310     ELSE
+004320         IF PPT-MATCH-WINS-B > PPT-MATCH-WINS-A
+004330             DISPLAY "Match winner: Jugador B"
+004340             SET FINAL-OUTCOME-B TO TRUE
+004350         ELSE
+004360             DISPLAY "Match winner: Empate"
+004370             SET FINAL-OUTCOME-TIE TO TRUE
+004380         END-IF
+004390     END-IF.
+004400 4400-EXIT.
+004410     EXIT.
+
+004420******************************************************************
+004430* 5000-BATCH-MODE
+004440* Reads guess pairs from BATCHIN-FILE and writes a result for
+004450* each round to BATCHOUT-FILE, checkpointing progress so an
+004460* abended run can restart instead of reprocessing or losing
+004470* rounds.  BATCHOUT-FILE/CHKPOINT-FILE are only OPEN EXTENDed
+004475* when 5020-READ-LAST-CHECKPOINT actually found a prior
+004476* checkpoint (CHKPOINT-FOUND) -- a "Y" restart answer with no
+004477* checkpoint file on disk yet falls through to OPEN OUTPUT the
+004478* same as a non-restart run.
+004480******************************************************************
+004490 5000-BATCH-MODE.
+004500     PERFORM 5010-ASK-RESTART THRU 5010-EXIT
+004510     IF RESTART-YES
+004520         PERFORM 5020-READ-LAST-CHECKPOINT THRU 5020-EXIT
+004530     ELSE
+004540         MOVE 0 TO PPT-RESTART-POINT
+004550         MOVE 0 TO PPT-BATCH-WINS-A
+004560         MOVE 0 TO PPT-BATCH-WINS-B
+004570         MOVE 0 TO PPT-BATCH-TIES
+004580         MOVE 0 TO PPT-BATCH-INVALID-COUNT
+004590     END-IF
+004595     MOVE "N" TO PPT-EOF-SW
+004600     OPEN INPUT BATCHIN-FILE
+004610     IF RESTART-YES AND CHKPOINT-FOUND
+004620         PERFORM 5030-REPOSITION-INPUT THRU 5030-EXIT
+004630         OPEN EXTEND BATCHOUT-FILE
+004631         IF PPT-BATCHOUT-STATUS = "35"
+004632             OPEN OUTPUT BATCHOUT-FILE
+004633             CLOSE BATCHOUT-FILE
+004634             OPEN EXTEND BATCHOUT-FILE
+004635         END-IF
+004640         OPEN EXTEND CHKPOINT-FILE
+004641         IF PPT-CHKPOINT-STATUS = "35"
+004642             OPEN OUTPUT CHKPOINT-FILE
+004643             CLOSE CHKPOINT-FILE
+004644             OPEN EXTEND CHKPOINT-FILE
+004645         END-IF
+004650     ELSE
+004660         OPEN OUTPUT BATCHOUT-FILE
+004670         OPEN OUTPUT CHKPOINT-FILE
+004680     END-IF
+004690     MOVE PPT-RESTART-POINT TO PPT-RECORDS-READ
+004692     IF NOT BATCH-EOF
+004710         READ BATCHIN-FILE
+004720             AT END SET BATCH-EOF TO TRUE
+004730         END-READ
+004732     END-IF
+004740     PERFORM 5100-PROCESS-BATCH-RECORD THRU 5100-EXIT
+004750         UNTIL BATCH-EOF
+004760     CLOSE BATCHIN-FILE
+004770     CLOSE BATCHOUT-FILE
+004780     CLOSE CHKPOINT-FILE
+004790     DISPLAY "Batch run complete.  Rounds processed: "
+004800         PPT-RECORDS-READ
+004810     DISPLAY "Jugador A: " PPT-BATCH-WINS-A
+004820         " Jugador B: " PPT-BATCH-WINS-B
+004830         " Empates: " PPT-BATCH-TIES
+004840         " Invalidos: " PPT-BATCH-INVALID-COUNT
+004841     IF PPT-BATCH-WINS-A = 0 AND PPT-BATCH-WINS-B = 0
+004842         AND PPT-BATCH-TIES = 0 AND PPT-BATCH-INVALID-COUNT > 0
+004843         SET FINAL-OUTCOME-INVALID TO TRUE
+004844     ELSE
+004850         IF PPT-BATCH-WINS-A > PPT-BATCH-WINS-B
+004860             SET FINAL-OUTCOME-A TO TRUE
+004870         ELSE
+004880             IF PPT-BATCH-WINS-B > PPT-BATCH-WINS-A
+004890                 SET FINAL-OUTCOME-B TO TRUE
+004900             ELSE
+004910                 SET FINAL-OUTCOME-TIE TO TRUE
+004911             END-IF
+004920         END-IF
+004930     END-IF.
+004940 5000-EXIT.
+004950     EXIT.
+
+004960 5010-ASK-RESTART.
+004970     DISPLAY "Restart from last checkpoint? (Y/N) :"
+004980     ACCEPT PPT-RESTART-ANSWER-SW
+004990     IF NOT RESTART-YES
+005000         MOVE "N" TO PPT-RESTART-ANSWER-SW
+005010     END-IF.
+005020 5010-EXIT.
+005030     EXIT.
+
+005040******************************************************************
+005050* 5020-READ-LAST-CHECKPOINT
+005060* Reads the checkpoint file to end-of-file, remembering the
+005070* last record written - that is the restart position.  A "Y"
+005071* restart answer with no checkpoint file yet on disk (first
+005072* batch run ever, or the file was rotated away) is not an
+005073* error - it just means there is nothing to restart from, so
+005074* the run falls back to starting at record 1.
+005080******************************************************************
+005090 5020-READ-LAST-CHECKPOINT.
+005100     MOVE 0 TO PPT-RESTART-POINT
+005101     MOVE 0 TO PPT-BATCH-WINS-A
+005102     MOVE 0 TO PPT-BATCH-WINS-B
+005103     MOVE 0 TO PPT-BATCH-TIES
+005104     MOVE 0 TO PPT-BATCH-INVALID-COUNT
+005105     MOVE "N" TO PPT-CHKPOINT-FOUND-SW
+005110     MOVE "N" TO PPT-CHKPOINT-EOF-SW
+005120     OPEN INPUT CHKPOINT-FILE
+005121     IF PPT-CHKPOINT-STATUS = "35"
+005122         DISPLAY "No checkpoint file - starting at record 1."
+005123     ELSE
+005124         MOVE "Y" TO PPT-CHKPOINT-FOUND-SW
+005130         READ CHKPOINT-FILE
+005140             AT END SET CHKPOINT-EOF TO TRUE
+005150         END-READ
+005160         PERFORM 5021-REMEMBER-CHECKPOINT THRU 5021-EXIT
+005170             UNTIL CHKPOINT-EOF
+005180         CLOSE CHKPOINT-FILE
+005181     END-IF.
+005190 5020-EXIT.
+005200     EXIT.
+
+005210 5021-REMEMBER-CHECKPOINT.
+005220     MOVE CK-RECORD-COUNT TO PPT-RESTART-POINT
+005230     MOVE CK-WINS-A TO PPT-BATCH-WINS-A
+005240     MOVE CK-WINS-B TO PPT-BATCH-WINS-B
+005250     MOVE CK-TIES TO PPT-BATCH-TIES
+005251     MOVE CK-INVALID-COUNT TO PPT-BATCH-INVALID-COUNT
+005260     READ CHKPOINT-FILE
+005270         AT END SET CHKPOINT-EOF TO TRUE
+005280     END-READ.
+005290 5021-EXIT.
+005300     EXIT.
+
+005310******************************************************************
+005320* 5030-REPOSITION-INPUT
+005330* BATCHIN-FILE is plain sequential, so a restart repositions by
+005340* re-reading and discarding the records already processed.
+005350******************************************************************
+005360 5030-REPOSITION-INPUT.
+005370     PERFORM 5031-SKIP-ONE-RECORD THRU 5031-EXIT
+005380         VARYING PPT-REPOSITION-CTR FROM 1 BY 1
+005390         UNTIL PPT-REPOSITION-CTR > PPT-RESTART-POINT
+005400         OR BATCH-EOF.
+005410 5030-EXIT.
+005420     EXIT.
+
+005430 5031-SKIP-ONE-RECORD.
+005440     READ BATCHIN-FILE
+005450         AT END SET BATCH-EOF TO TRUE
+005460     END-READ.
+005470 5031-EXIT.
+005480     EXIT.
+
+005490 5040-WRITE-CHECKPOINT.
+005500     MOVE PPT-RECORDS-READ TO CK-RECORD-COUNT
+005510     MOVE PPT-BATCH-WINS-A TO CK-WINS-A
+005520     MOVE PPT-BATCH-WINS-B TO CK-WINS-B
+005530     MOVE PPT-BATCH-TIES TO CK-TIES
+005531     MOVE PPT-BATCH-INVALID-COUNT TO CK-INVALID-COUNT
+005540     WRITE CHKPOINT-RECORD.
+005550 5040-EXIT.
+005560     EXIT.
+
+005570 5100-PROCESS-BATCH-RECORD.
+005580     ADD 1 TO PPT-RECORDS-READ
+005581     MOVE BI-PLAYER-A-ID TO PPT-PLAYER-A-ID
+005582     MOVE BI-PLAYER-B-ID TO PPT-PLAYER-B-ID
+005590     MOVE BI-GUESS-A TO PLAYERGUESS-A
+005600     MOVE BI-GUESS-B TO PLAYERGUESS-B
+005610     PERFORM 8000-VALIDATE-GUESS-A THRU 8000-EXIT
+005620     PERFORM 8050-VALIDATE-GUESS-B THRU 8050-EXIT
+005630     IF GUESS-A-INVALID OR GUESS-B-INVALID
+005640         SET ENTRADA-INVALIDA TO TRUE
+005650         ADD 1 TO PPT-BATCH-INVALID-COUNT
+005660     ELSE
+005670         PERFORM 7000-COMPARE-GUESSES THRU 7000-EXIT
+005680         EVALUATE TRUE
+005690             WHEN JUGADORA
+005700                 ADD 1 TO PPT-BATCH-WINS-A
+005710             WHEN JUGADORB
+005720                 ADD 1 TO PPT-BATCH-WINS-B
+005730             WHEN OTHER
+005740                 ADD 1 TO PPT-BATCH-TIES
+005750         END-EVALUATE
+005760     END-IF
+005770     MOVE PPT-PLAYER-A-ID TO BO-PLAYER-A-ID
+005771     MOVE PPT-PLAYER-B-ID TO BO-PLAYER-B-ID
+005780     MOVE PLAYERGUESS-A TO BO-GUESS-A
+005781     MOVE PLAYERGUESS-B TO BO-GUESS-B
+005790     MOVE RESULTADO TO BO-RESULT
+005800     WRITE BATCHOUT-RECORD
+005810     PERFORM 8100-UPDATE-PLAYER-HISTORY THRU 8100-EXIT
+005820     PERFORM 8200-WRITE-GAMELOG-RECORD THRU 8200-EXIT
+005821     PERFORM 5040-WRITE-CHECKPOINT THRU 5040-EXIT
+005890     READ BATCHIN-FILE
+005900         AT END SET BATCH-EOF TO TRUE
+005910     END-READ.
+005920 5100-EXIT.
+005930     EXIT.
+
+005940******************************************************************
+005950* 6000-TOURNAMENT-MODE
+005960* Round-robin tournament for 3-8 players, pairing every
+005970* contestant against every other one with the same comparison
+005980* logic used for two-player rounds.
+005990******************************************************************
+006000 6000-TOURNAMENT-MODE.
+006010     PERFORM 6100-GET-ROSTER THRU 6100-EXIT
+006020     PERFORM 6200-PLAY-ROUND-ROBIN THRU 6200-EXIT
+006030         VARYING PPT-I FROM 1 BY 1 UNTIL PPT-I > PPT-NBR-PLAYERS
+006040         AFTER PPT-J FROM 1 BY 1 UNTIL PPT-J > PPT-NBR-PLAYERS
+006050     PERFORM 6300-DECLARE-TOURNAMENT-WINNER THRU 6300-EXIT.
+006060 6000-EXIT.
+006070     EXIT.
+
+006080 6100-GET-ROSTER.
+006090     PERFORM 6110-PROMPT-NBR-PLAYERS THRU 6110-EXIT
+006100         WITH TEST AFTER
+006110         UNTIL PPT-NBR-PLAYERS >= 3 AND PPT-NBR-PLAYERS <= 8
+006120     PERFORM 6120-COLLECT-ROSTER-ENTRY THRU 6120-EXIT
+006130         VARYING PPT-I FROM 1 BY 1 UNTIL PPT-I > PPT-NBR-PLAYERS.
+006140 6100-EXIT.
+006150     EXIT.
+
+006160 6110-PROMPT-NBR-PLAYERS.
+006170     DISPLAY "How many players in this tournament (3-8)? :"
+006180     ACCEPT PPT-NBR-PLAYERS
+006190     IF PPT-NBR-PLAYERS < 3 OR PPT-NBR-PLAYERS > 8
+006200         DISPLAY "Please enter a number of players, 3 to 8."
+006210     END-IF.
+006220 6110-EXIT.
+006230     EXIT.
+
+006240 6120-COLLECT-ROSTER-ENTRY.
+006250     DISPLAY "Enter player ID for position " PPT-I " :"
+006260     ACCEPT PPT-ROSTER-ID(PPT-I)
+006270     MOVE 0 TO PPT-ROSTER-WINS(PPT-I).
+006280 6120-EXIT.
+006290     EXIT.
+
+006300 6200-PLAY-ROUND-ROBIN.
+006310     IF PPT-I < PPT-J
+006320         PERFORM 6210-PLAY-ONE-PAIRING THRU 6210-EXIT
+006330     END-IF.
+006340 6200-EXIT.
+006350     EXIT.
+
+006360 6210-PLAY-ONE-PAIRING.
+006370     MOVE PPT-ROSTER-ID(PPT-I) TO PPT-PLAYER-A-ID
+006380     MOVE PPT-ROSTER-ID(PPT-J) TO PPT-PLAYER-B-ID
+006390     DISPLAY PPT-PLAYER-A-ID " vs " PPT-PLAYER-B-ID
+006400     PERFORM 3200-GET-GUESS-A THRU 3200-EXIT
+006410     PERFORM 3300-GET-GUESS-B THRU 3300-EXIT
+006420     PERFORM 7000-COMPARE-GUESSES THRU 7000-EXIT
+006430     DISPLAY RESULTADO
+006440     PERFORM 8100-UPDATE-PLAYER-HISTORY THRU 8100-EXIT
+006450     PERFORM 8200-WRITE-GAMELOG-RECORD THRU 8200-EXIT
+006460     EVALUATE TRUE
+006470         WHEN JUGADORA
+006480             ADD 1 TO PPT-ROSTER-WINS(PPT-I)
+006490         WHEN JUGADORB
+006500             ADD 1 TO PPT-ROSTER-WINS(PPT-J)
+006510         WHEN OTHER
+006520             CONTINUE
+006530     END-EVALUATE.
+006540 6210-EXIT.
+006550     EXIT.
+
+006560 6300-DECLARE-TOURNAMENT-WINNER.
+006570     MOVE 0 TO PPT-MAX-WINS
+006580     PERFORM 6310-FIND-MAX-WINS THRU 6310-EXIT
+006590         VARYING PPT-I FROM 1 BY 1 UNTIL PPT-I > PPT-NBR-PLAYERS
+006600     MOVE 0 TO PPT-TIE-COUNT
+006610     PERFORM 6320-COUNT-TOP-SCORERS THRU 6320-EXIT
+006620         VARYING PPT-I FROM 1 BY 1 UNTIL PPT-I > PPT-NBR-PLAYERS
+006630     DISPLAY "-- Final standings --"
+006640     PERFORM 6330-DISPLAY-STANDINGS THRU 6330-EXIT
+006650         VARYING PPT-I FROM 1 BY 1 UNTIL PPT-I > PPT-NBR-PLAYERS
+006660     IF PPT-TIE-COUNT = 1
+006670         DISPLAY "Tournament champion: " PPT-WINNER-ID
+006680         SET FINAL-OUTCOME-TOURNAMENT-WIN TO TRUE
+006690     ELSE
+006700         DISPLAY "Tournament ends in a tie for first place."
+006710         SET FINAL-OUTCOME-TIE TO TRUE
+006720     END-IF.
+006730 6300-EXIT.
+006740     EXIT.
+
+006750 6310-FIND-MAX-WINS.
+006760     IF PPT-ROSTER-WINS(PPT-I) > PPT-MAX-WINS
+006770         MOVE PPT-ROSTER-WINS(PPT-I) TO PPT-MAX-WINS
+006780     END-IF.
+006790 6310-EXIT.
+006800     EXIT.
+
+006810 6320-COUNT-TOP-SCORERS.
+006820     IF PPT-ROSTER-WINS(PPT-I) = PPT-MAX-WINS
+006830         ADD 1 TO PPT-TIE-COUNT
+006840         MOVE PPT-ROSTER-ID(PPT-I) TO PPT-WINNER-ID
+006850     END-IF.
+006860 6320-EXIT.
+006870     EXIT.
+
+006880 6330-DISPLAY-STANDINGS.
+006890     DISPLAY PPT-ROSTER-ID(PPT-I) " - wins: "
+006900         PPT-ROSTER-WINS(PPT-I).
+006910 6330-EXIT.
+006920     EXIT.
+
+006930******************************************************************
+006940* 7000-COMPARE-GUESSES
+006950* The core rock/paper/scissors comparison, shared by every mode.
+006960******************************************************************
+006970 7000-COMPARE-GUESSES.
+006980     SET EMPATE TO TRUE
+006990     EVALUATE TRUE ALSO TRUE
+007000         WHEN ROCK-A ALSO SCISSORS-B
+007010             SET JUGADORA TO TRUE
+007020         WHEN PAPER-A ALSO ROCK-B
+007030             SET JUGADORA TO TRUE
+007040         WHEN SCISSORS-A ALSO PAPER-B
+007050             SET JUGADORA TO TRUE
+007060         WHEN ROCK-B ALSO SCISSORS-A
+007070             SET JUGADORB TO TRUE
+007080         WHEN PAPER-B ALSO ROCK-A
+007090             SET JUGADORB TO TRUE
+007100         WHEN SCISSORS-B ALSO PAPER-A
+007110             SET JUGADORB TO TRUE
+007120         WHEN OTHER
+007130             SET EMPATE TO TRUE
+007140     END-EVALUATE.
+007150 7000-EXIT.
+007160     EXIT.
+
+007170******************************************************************
+007180* 8000-VALIDATE-GUESS-A / 8050-VALIDATE-GUESS-B
+007190* PLAYERGUESS-A/B are PIC 9 so an ACCEPT can land any digit 0-9;
+007200* only 1-3 are legitimate throws.
+007210******************************************************************
+007220 8000-VALIDATE-GUESS-A.
+007230     SET GUESS-A-VALID TO TRUE
+007240     IF NOT ROCK-A AND NOT PAPER-A AND NOT SCISSORS-A
+007250         SET GUESS-A-INVALID TO TRUE
+007260     END-IF.
+007270 8000-EXIT.
+007280     EXIT.
+
+007290 8050-VALIDATE-GUESS-B.
+007300     SET GUESS-B-VALID TO TRUE
+007310     IF NOT ROCK-B AND NOT PAPER-B AND NOT SCISSORS-B
+007320         SET GUESS-B-INVALID TO TRUE
+007330     END-IF.
+007340 8050-EXIT.
+007350     EXIT.
+
+007360******************************************************************
+007370* 8100-UPDATE-PLAYER-HISTORY
+007380* Posts the round's outcome to both players' records in the
+007390* indexed history file.
+007400******************************************************************
+007410 8100-UPDATE-PLAYER-HISTORY.
+007420     IF ENTRADA-INVALIDA
+007430         GO TO 8100-EXIT
+007440     END-IF
+007450     EVALUATE TRUE
+007460         WHEN JUGADORA
+007470             MOVE 1 TO PPT-UPD-A-WIN
+007480             MOVE 0 TO PPT-UPD-A-LOSS
+007490             MOVE 0 TO PPT-UPD-A-TIE
+007500             MOVE 0 TO PPT-UPD-B-WIN
+007510             MOVE 1 TO PPT-UPD-B-LOSS
+007520             MOVE 0 TO PPT-UPD-B-TIE
+007530         WHEN JUGADORB
+007540             MOVE 0 TO PPT-UPD-A-WIN
+007550             MOVE 1 TO PPT-UPD-A-LOSS
+007560             MOVE 0 TO PPT-UPD-A-TIE
+007570             MOVE 1 TO PPT-UPD-B-WIN
+007580             MOVE 0 TO PPT-UPD-B-LOSS
+007590             MOVE 0 TO PPT-UPD-B-TIE
+007600         WHEN OTHER
+007610             MOVE 0 TO PPT-UPD-A-WIN
+007620             MOVE 0 TO PPT-UPD-A-LOSS
+007630             MOVE 1 TO PPT-UPD-A-TIE
+007640             MOVE 0 TO PPT-UPD-B-WIN
+007650             MOVE 0 TO PPT-UPD-B-LOSS
+007660             MOVE 1 TO PPT-UPD-B-TIE
+007670     END-EVALUATE
+007680     MOVE PPT-PLAYER-A-ID TO PPT-UPD-PLAYER-ID
+007690     MOVE PPT-UPD-A-WIN TO PPT-UPD-WIN-INC
+007700     MOVE PPT-UPD-A-LOSS TO PPT-UPD-LOSS-INC
+007710     MOVE PPT-UPD-A-TIE TO PPT-UPD-TIE-INC
+007720     PERFORM 8150-APPLY-HISTORY-UPDATE THRU 8150-EXIT
+007730     MOVE PPT-PLAYER-B-ID TO PPT-UPD-PLAYER-ID
+007740     MOVE PPT-UPD-B-WIN TO PPT-UPD-WIN-INC
+007750     MOVE PPT-UPD-B-LOSS TO PPT-UPD-LOSS-INC
+007760     MOVE PPT-UPD-B-TIE TO PPT-UPD-TIE-INC
+007770     PERFORM 8150-APPLY-HISTORY-UPDATE THRU 8150-EXIT.
+007780 8100-EXIT.
+007790     EXIT.
+
+007800 8150-APPLY-HISTORY-UPDATE.
+007810     MOVE PPT-UPD-PLAYER-ID TO PH-PLAYER-ID
+007820     READ PLYRHIST-FILE
+007830         INVALID KEY
+007850             MOVE PPT-UPD-WIN-INC TO PH-WINS
+007860             MOVE PPT-UPD-LOSS-INC TO PH-LOSSES
+007870             MOVE PPT-UPD-TIE-INC TO PH-TIES
+007880             WRITE PLYRHIST-RECORD
+007890         NOT INVALID KEY
+007900             ADD PPT-UPD-WIN-INC TO PH-WINS
+007910             ADD PPT-UPD-LOSS-INC TO PH-LOSSES
+007920             ADD PPT-UPD-TIE-INC TO PH-TIES
+007930             REWRITE PLYRHIST-RECORD
+007940     END-READ.
+007950 8150-EXIT.
+007960     EXIT.
+
+007970******************************************************************
+007980* 8200-WRITE-GAMELOG-RECORD
+007990* Appends one audit record for the round just played - players,
+008000* raw guesses, result and a date/time stamp - regardless of
+008010* which mode or output path is active.
+008020******************************************************************
+008030 8200-WRITE-GAMELOG-RECORD.
+008040     ACCEPT PPT-CURR-DATE FROM DATE YYYYMMDD
+008050     ACCEPT PPT-CURR-TIME FROM TIME
+008060     MOVE PPT-PLAYER-A-ID TO GL-PLAYER-A-ID
+008070     MOVE PPT-PLAYER-B-ID TO GL-PLAYER-B-ID
+008080     MOVE PLAYERGUESS-A TO GL-GUESS-A
+008090     MOVE PLAYERGUESS-B TO GL-GUESS-B
+008100     MOVE RESULTADO TO GL-RESULT
+008110     MOVE PPT-CURR-DATE TO GL-GAME-DATE
+008120     MOVE PPT-CURR-TIME TO GL-GAME-TIME
+008130     WRITE GAMELOG-RECORD.
+008140 8200-EXIT.
+008150     EXIT.
+
+008160******************************************************************
+008170* 9100-SET-RETURN-CODE
+008180* Gives the scheduler a code tied to the same 88-levels that
+008190* drive RESULTADO, so a follow-on job step can branch on the
+008200* outcome instead of always running unconditionally.  A
+008201* round-robin tournament champion gets its own code rather than
+008202* reusing FINAL-OUTCOME-A, since the champion is whichever
+008203* roster slot won, not necessarily "Jugador A".
+008210******************************************************************
+008220 9100-SET-RETURN-CODE.
+008230     EVALUATE TRUE
+008240         WHEN FINAL-OUTCOME-A
+008250             MOVE 1 TO RETURN-CODE
+008260         WHEN FINAL-OUTCOME-B
+008270             MOVE 2 TO RETURN-CODE
+008280         WHEN FINAL-OUTCOME-TIE
+008290             MOVE 4 TO RETURN-CODE
+008300         WHEN FINAL-OUTCOME-INVALID
+008310             MOVE 8 TO RETURN-CODE
+008315         WHEN FINAL-OUTCOME-TOURNAMENT-WIN
+008316             MOVE 32 TO RETURN-CODE
+008320         WHEN OTHER
+008330             MOVE 16 TO RETURN-CODE
+008340     END-EVALUATE.
+008350 9100-EXIT.
+008360     EXIT.
+
+008370******************************************************************
+008380* 9999-TERMINATE
+008390******************************************************************
+008400 9999-TERMINATE.
+008410     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT
+008420     CLOSE PLYRHIST-FILE
+008430     CLOSE GAMELOG-FILE.
+008440 9999-EXIT.
+008450     EXIT.
+
+008460 END PROGRAM PIEDRAPAPELOTIJERA.
+
