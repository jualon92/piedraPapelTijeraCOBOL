@@ -0,0 +1,321 @@
+000100******************************************************************
+000110* Author: JuanJignacio
+000120* Installation: www.
+000130* Date-Written: 08/08/2026.
+000140*
+000150* Modification History
+000160*   DD/MM/YYYY  INIT  DESCRIPTION
+000170*   08/08/2026  JAI   Original - daily summary report off the
+000180*                     player history and game log files written
+000190*                     by PIEDRAPAPELOTIJERA.
+000195*   09/08/2026  JAI   Filtered the game log pass by RD-RUN-DATE -
+000196*                     the file is never rotated, so without the
+000197*                     filter every run summarized the lifetime
+000198*                     total instead of one day's rounds.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. RESUMENDIARIO.
+000230 AUTHOR. JuanJignacio.
+000240 INSTALLATION. www.
+000250 DATE-WRITTEN. 08/08/2026.
+000260 DATE-COMPILED. 08/08/2026.
+000270******************************************************************
+000280* End-of-day batch report for PIEDRAPAPELOTIJERA.  Reads the
+000290* game log for total rounds played, the tie rate and the
+000300* busiest hour, and the player history file for win rate per
+000310* player, printing a paginated report with the usual page
+000320* headers.
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS RD-GAMELOG-STATUS.
+000400     SELECT PLYRHIST-FILE ASSIGN TO "PLYRHIST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS SEQUENTIAL
+000430         RECORD KEY IS PH-PLAYER-ID
+000440         FILE STATUS IS RD-PLYRHIST-STATUS.
+000450     SELECT PRTFILE ASSIGN TO "PPTDRPT"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS RD-PRTFILE-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  GAMELOG-FILE
+000510     LABEL RECORD IS STANDARD.
+000520     COPY GAMELOG.
+000530 FD  PLYRHIST-FILE
+000540     LABEL RECORD IS STANDARD.
+000550     COPY PLYRHIST.
+000560 FD  PRTFILE
+000570     LABEL RECORD IS STANDARD.
+000580     COPY PRTLINE.
+000590 WORKING-STORAGE SECTION.
+000600******************************************************************
+000610* File status and end-of-file switches.
+000620******************************************************************
+000630 77  RD-GAMELOG-STATUS         PIC X(02) VALUE "00".
+000640 77  RD-PLYRHIST-STATUS        PIC X(02) VALUE "00".
+000650 77  RD-PRTFILE-STATUS         PIC X(02) VALUE "00".
+000660 77  RD-GAMELOG-EOF-SW         PIC X(01) VALUE "N".
+000670     88  GAMELOG-EOF                     VALUE "Y".
+000680 77  RD-PLYRHIST-EOF-SW        PIC X(01) VALUE "N".
+000690     88  PLYRHIST-EOF                    VALUE "Y".
+
+000700******************************************************************
+000710* Accumulators built from the game log pass.
+000720******************************************************************
+000730 77  RD-TOTAL-ROUNDS           PIC 9(09) VALUE 0.
+000740 77  RD-TOTAL-TIES             PIC 9(09) VALUE 0.
+000750 77  RD-TIE-RATE               PIC 999V99 VALUE 0.
+000760 77  RD-HOUR-DIGITS            PIC 9(02) VALUE 0.
+000770 77  RD-HOUR-SUB               PIC 9(02) VALUE 0.
+000780 77  RD-BUSIEST-HOUR           PIC 9(02) VALUE 0.
+000790 77  RD-BUSIEST-COUNT          PIC 9(07) VALUE 0.
+000800 01  RD-HOUR-TABLE.
+000810     05  RD-HOUR-COUNT OCCURS 24 TIMES PIC 9(07).
+
+000820******************************************************************
+000830* Per-player figures built from the player history pass.
+000840******************************************************************
+000850 77  RD-TOTAL-GAMES            PIC 9(09) VALUE 0.
+000860 77  RD-WIN-RATE               PIC 999V99 VALUE 0.
+
+000870******************************************************************
+000880* Report page control.
+000890******************************************************************
+000900 77  RD-RUN-DATE               PIC 9(08) VALUE 0.
+000910 77  RD-PAGE-COUNT             PIC 9(04) VALUE 0.
+000920 77  RD-LINE-COUNT             PIC 9(03) VALUE 0.
+000930 77  RD-MAX-LINES              PIC 9(03) VALUE 55.
+000940 77  RD-DASH-LINE              PIC X(70) VALUE ALL "-".
+
+000950******************************************************************
+000960* Numeric-edited work fields for the printed lines.
+000970******************************************************************
+000980 77  RD-EDIT-WINS              PIC ZZZZZZ9.
+000990 77  RD-EDIT-LOSSES            PIC ZZZZZZ9.
+001000 77  RD-EDIT-TIES              PIC ZZZZZZ9.
+001010 77  RD-EDIT-WIN-RATE          PIC ZZ9.99.
+001020 77  RD-EDIT-TOTAL-ROUNDS      PIC ZZZZZZZZ9.
+001030 77  RD-EDIT-TIE-RATE          PIC ZZ9.99.
+001040 77  RD-EDIT-PAGE              PIC ZZZ9.
+001050 77  RD-EDIT-BUSIEST-HOUR      PIC Z9.
+
+001060 PROCEDURE DIVISION.
+001070******************************************************************
+001080* 0000-MAIN-PROCEDURE
+001090******************************************************************
+001100 0000-MAIN-PROCEDURE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001120     PERFORM 2000-SUMMARIZE-GAMELOG THRU 2000-EXIT
+001130     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+001140     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001150     STOP RUN.
+
+001160 1000-INITIALIZE.
+001170     DISPLAY "RESUMENDIARIO - DAILY SUMMARY REPORT"
+001180     MOVE 0 TO RD-TOTAL-ROUNDS
+001190     MOVE 0 TO RD-TOTAL-TIES
+001200     MOVE 0 TO RD-PAGE-COUNT
+001205     MOVE 0 TO RD-LINE-COUNT
+001206     ACCEPT RD-RUN-DATE FROM DATE YYYYMMDD
+001220     PERFORM 1100-CLEAR-HOUR-TABLE THRU 1100-EXIT
+001230         VARYING RD-HOUR-SUB FROM 1 BY 1 UNTIL RD-HOUR-SUB > 24.
+001240 1000-EXIT.
+001250     EXIT.
+
+001260 1100-CLEAR-HOUR-TABLE.
+001270     MOVE 0 TO RD-HOUR-COUNT(RD-HOUR-SUB).
+001280 1100-EXIT.
+001290     EXIT.
+
+001300******************************************************************
+001310* 2000-SUMMARIZE-GAMELOG
+001320* One pass over the game log for total rounds, ties and the
+001330* busiest hour of play, limited to RD-RUN-DATE.  GAMELOG-FILE is
+001340* never rotated or purged - PIEDRAPAPELOTIJERA appends to it
+001350* forever so it can stand as a permanent audit trail - so this
+001360* pass has to skip every record that is not for today rather
+001370* than assume the file holds only one day's rounds.
+001380******************************************************************
+001390 2000-SUMMARIZE-GAMELOG.
+001400     OPEN INPUT GAMELOG-FILE
+001410     MOVE "N" TO RD-GAMELOG-EOF-SW
+001420     READ GAMELOG-FILE
+001430         AT END SET GAMELOG-EOF TO TRUE
+001440     END-READ
+001450     PERFORM 2100-TALLY-ONE-GAMELOG-RECORD THRU 2100-EXIT
+001460         UNTIL GAMELOG-EOF
+001470     CLOSE GAMELOG-FILE.
+001480 2000-EXIT.
+001490     EXIT.
+
+001500 2100-TALLY-ONE-GAMELOG-RECORD.
+001510     IF GL-GAME-DATE = RD-RUN-DATE
+001520         ADD 1 TO RD-TOTAL-ROUNDS
+001530         IF GL-RESULT = "Empate"
+001540             ADD 1 TO RD-TOTAL-TIES
+001550         END-IF
+001560         MOVE GL-GAME-TIME(1:2) TO RD-HOUR-DIGITS
+001570         ADD 1 RD-HOUR-DIGITS GIVING RD-HOUR-SUB
+001580         ADD 1 TO RD-HOUR-COUNT(RD-HOUR-SUB)
+001590     END-IF
+001600     READ GAMELOG-FILE
+001610         AT END SET GAMELOG-EOF TO TRUE
+001620     END-READ.
+001630 2100-EXIT.
+001640     EXIT.
+
+001641******************************************************************
+001642* 3000-PRINT-REPORT
+001643******************************************************************
+001644 3000-PRINT-REPORT.
+001645     OPEN OUTPUT PRTFILE
+001650     PERFORM 3100-PRINT-PAGE-HEADERS THRU 3100-EXIT
+001660     PERFORM 3200-PRINT-SUMMARY-TOTALS THRU 3200-EXIT
+001670     PERFORM 3300-PRINT-PLAYER-SECTION-HEADER THRU 3300-EXIT
+001680     OPEN INPUT PLYRHIST-FILE
+001690     MOVE "N" TO RD-PLYRHIST-EOF-SW
+001700     READ PLYRHIST-FILE
+001710         AT END SET PLYRHIST-EOF TO TRUE
+001720     END-READ
+001730     PERFORM 3400-PRINT-ONE-PLAYER-LINE THRU 3400-EXIT
+001740         UNTIL PLYRHIST-EOF
+001750     CLOSE PLYRHIST-FILE
+001760     CLOSE PRTFILE.
+001770 3000-EXIT.
+001780     EXIT.
+
+001790 3100-PRINT-PAGE-HEADERS.
+001800     ADD 1 TO RD-PAGE-COUNT
+001810     MOVE RD-PAGE-COUNT TO RD-EDIT-PAGE
+001820     MOVE SPACES TO PRINT-LINE
+001830     STRING "PROGRAM: RESUMENDIARIO" DELIMITED BY SIZE
+001840         "     PIEDRA PAPEL O TIJERA - DAILY SUMMARY REPORT"
+001850             DELIMITED BY SIZE
+001860         "     PAGE: " DELIMITED BY SIZE
+001870         RD-EDIT-PAGE DELIMITED BY SIZE
+001880         INTO PRINT-LINE
+001890     WRITE PRINT-LINE AFTER ADVANCING PAGE
+001900     MOVE SPACES TO PRINT-LINE
+001910     STRING "RUN DATE: " DELIMITED BY SIZE
+001920         RD-RUN-DATE DELIMITED BY SIZE
+001930         INTO PRINT-LINE
+001940     WRITE PRINT-LINE AFTER ADVANCING 1
+001950     MOVE SPACES TO PRINT-LINE
+001960     WRITE PRINT-LINE AFTER ADVANCING 1
+001970     MOVE 3 TO RD-LINE-COUNT.
+001980 3100-EXIT.
+001990     EXIT.
+
+002000 3200-PRINT-SUMMARY-TOTALS.
+002010     MOVE 0 TO RD-BUSIEST-COUNT
+002020     MOVE 0 TO RD-BUSIEST-HOUR
+002030     PERFORM 3210-FIND-BUSIEST-HOUR THRU 3210-EXIT
+002040         VARYING RD-HOUR-SUB FROM 1 BY 1 UNTIL RD-HOUR-SUB > 24
+002050     IF RD-TOTAL-ROUNDS = 0
+002060         MOVE 0 TO RD-TIE-RATE
+002070     ELSE
+002080         COMPUTE RD-TIE-RATE ROUNDED =
+002090             (RD-TOTAL-TIES / RD-TOTAL-ROUNDS) * 100
+002100     END-IF
+002110     MOVE RD-TOTAL-ROUNDS TO RD-EDIT-TOTAL-ROUNDS
+002120     MOVE RD-TIE-RATE TO RD-EDIT-TIE-RATE
+002130     MOVE RD-BUSIEST-HOUR TO RD-EDIT-BUSIEST-HOUR
+002140     MOVE SPACES TO PRINT-LINE
+002150     STRING "TOTAL ROUNDS PLAYED: " DELIMITED BY SIZE
+002160         RD-EDIT-TOTAL-ROUNDS DELIMITED BY SIZE
+002170         INTO PRINT-LINE
+002180     WRITE PRINT-LINE AFTER ADVANCING 2
+002190     MOVE SPACES TO PRINT-LINE
+002200     STRING "TIE RATE: " DELIMITED BY SIZE
+002210         RD-EDIT-TIE-RATE DELIMITED BY SIZE
+002220         "%" DELIMITED BY SIZE
+002230         INTO PRINT-LINE
+002240     WRITE PRINT-LINE AFTER ADVANCING 1
+002250     MOVE SPACES TO PRINT-LINE
+002260     STRING "BUSIEST HOUR: " DELIMITED BY SIZE
+002270         RD-EDIT-BUSIEST-HOUR DELIMITED BY SIZE
+002280         ":00" DELIMITED BY SIZE
+002290         INTO PRINT-LINE
+002300     WRITE PRINT-LINE AFTER ADVANCING 1
+002310     ADD 4 TO RD-LINE-COUNT.
+002320 3200-EXIT.
+002330     EXIT.
+
+002340 3210-FIND-BUSIEST-HOUR.
+002350     IF RD-HOUR-COUNT(RD-HOUR-SUB) > RD-BUSIEST-COUNT
+002360         MOVE RD-HOUR-COUNT(RD-HOUR-SUB) TO RD-BUSIEST-COUNT
+002370         COMPUTE RD-BUSIEST-HOUR = RD-HOUR-SUB - 1
+002380     END-IF.
+002390 3210-EXIT.
+002400     EXIT.
+
+002410 3300-PRINT-PLAYER-SECTION-HEADER.
+002420     MOVE SPACES TO PRINT-LINE
+002430     WRITE PRINT-LINE AFTER ADVANCING 2
+002440     MOVE SPACES TO PRINT-LINE
+002450     STRING "PLAYER ID" DELIMITED BY SIZE
+002470         "       WINS  LOSSES    TIES  WIN RATE" DELIMITED BY SIZE
+002480         INTO PRINT-LINE
+002490     WRITE PRINT-LINE AFTER ADVANCING 1
+002500     MOVE RD-DASH-LINE TO PRINT-LINE
+002510     WRITE PRINT-LINE AFTER ADVANCING 1
+002520     ADD 4 TO RD-LINE-COUNT.
+002530 3300-EXIT.
+002540     EXIT.
+
+002550 3400-PRINT-ONE-PLAYER-LINE.
+002560     PERFORM 3500-CHECK-PAGE-BREAK THRU 3500-EXIT
+002570     COMPUTE RD-TOTAL-GAMES = PH-WINS + PH-LOSSES + PH-TIES
+002580     IF RD-TOTAL-GAMES = 0
+002590         MOVE 0 TO RD-WIN-RATE
+002600     ELSE
+002610         COMPUTE RD-WIN-RATE ROUNDED =
+002620             (PH-WINS / RD-TOTAL-GAMES) * 100
+002630     END-IF
+002640     MOVE PH-WINS TO RD-EDIT-WINS
+002650     MOVE PH-LOSSES TO RD-EDIT-LOSSES
+002660     MOVE PH-TIES TO RD-EDIT-TIES
+002670     MOVE RD-WIN-RATE TO RD-EDIT-WIN-RATE
+002680     MOVE SPACES TO PRINT-LINE
+002690     STRING PH-PLAYER-ID DELIMITED BY SIZE
+002720         "  " DELIMITED BY SIZE
+002730         RD-EDIT-WINS DELIMITED BY SIZE
+002740         "  " DELIMITED BY SIZE
+002750         RD-EDIT-LOSSES DELIMITED BY SIZE
+002760         "  " DELIMITED BY SIZE
+002770         RD-EDIT-TIES DELIMITED BY SIZE
+002780         "  " DELIMITED BY SIZE
+002790         RD-EDIT-WIN-RATE DELIMITED BY SIZE
+002800         "%" DELIMITED BY SIZE
+002810         INTO PRINT-LINE
+002820     WRITE PRINT-LINE AFTER ADVANCING 1
+002830     ADD 1 TO RD-LINE-COUNT
+002840     READ PLYRHIST-FILE
+002850         AT END SET PLYRHIST-EOF TO TRUE
+002860     END-READ.
+002870 3400-EXIT.
+002880     EXIT.
+
+002890 3500-CHECK-PAGE-BREAK.
+002900     IF RD-LINE-COUNT >= RD-MAX-LINES
+002910         PERFORM 3100-PRINT-PAGE-HEADERS THRU 3100-EXIT
+002920         PERFORM 3300-PRINT-PLAYER-SECTION-HEADER THRU 3300-EXIT
+002930     END-IF.
+002940 3500-EXIT.
+002950     EXIT.
+
+002960******************************************************************
+002970* 9999-TERMINATE
+002980******************************************************************
+002990 9999-TERMINATE.
+003000     DISPLAY "RESUMENDIARIO - report written to PPTDRPT"
+003010     MOVE 0 TO RETURN-CODE.
+003020 9999-EXIT.
+003030     EXIT.
+
+003040 END PROGRAM RESUMENDIARIO.
+
