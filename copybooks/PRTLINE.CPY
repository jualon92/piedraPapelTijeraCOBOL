@@ -0,0 +1,10 @@
+000100******************************************************************
+000200* PRTLINE.CPY
+000300* Generic 132-position print line, used by the daily summary
+000400* report's print file.
+000500*
+000600* Modification History
+000700*   DD/MM/YYYY  INIT  DESCRIPTION
+000800*   08/08/2026  JAI   Original.
+000900******************************************************************
+001000 01  PRINT-LINE                PIC X(132).
