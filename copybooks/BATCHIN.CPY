@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* BATCHIN.CPY
+000300* Record layout for the PIEDRAPAPELOTIJERA batch transaction
+000400* (rounds-to-play) input file.  Sequential, one round per
+000500* record.
+000600*
+000700* Modification History
+000800*   DD/MM/YYYY  INIT  DESCRIPTION
+000900*   08/08/2026  JAI   Original.
+001000*   09/08/2026  JAI   Added BI-PLAYER-A-ID/BI-PLAYER-B-ID so a
+001010*                     batch round carries its own player IDs
+001020*                     instead of every batch round posting to
+001030*                     the two generic PLAYERA/PLAYERB history
+001040*                     records.
+001100******************************************************************
+001200 01  BATCHIN-RECORD.
+001300     05  BI-PLAYER-A-ID         PIC X(10).
+001400     05  BI-PLAYER-B-ID         PIC X(10).
+001500     05  BI-GUESS-A             PIC 9.
+001600     05  BI-GUESS-B             PIC 9.
+001700     05  FILLER                 PIC X(06).
