@@ -0,0 +1,29 @@
+000100******************************************************************
+000200* CHKPOINT.CPY
+000300* Record layout for the batch-mode checkpoint file.  Sequential,
+000400* one record appended after every round processed, so the last
+000500* record written is always exactly in step with the last round
+000600* whose effects (history update, audit record, results record)
+000610* were actually posted -- a restart repositions to that count
+000620* and resumes on the next unprocessed round, with nothing left
+000630* to reprocess and nothing lost.
+000700*
+000800* Modification History
+000900*   DD/MM/YYYY  INIT  DESCRIPTION
+001000*   08/08/2026  JAI   Original.
+001010*   09/08/2026  JAI   Added CK-INVALID-COUNT so a restart also
+001020*                     recovers the invalid-round tally, not just
+001030*                     the win/tie counters.
+001040*   09/08/2026  JAI   Checkpoint is now written every round
+001050*                     instead of every 100th -- a restart after
+001060*                     an abend was reprocessing (and double-
+001070*                     counting) every round since the last
+001080*                     periodic checkpoint.
+001100******************************************************************
+001200 01  CHKPOINT-RECORD.
+001300     05  CK-RECORD-COUNT        PIC 9(09).
+001400     05  CK-WINS-A              PIC 9(07).
+001500     05  CK-WINS-B              PIC 9(07).
+001600     05  CK-TIES                PIC 9(07).
+001650     05  CK-INVALID-COUNT       PIC 9(07).
+001700     05  FILLER                 PIC X(03).
