@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* GAMELOG.CPY
+000300* Record layout for the per-round game log / audit trail file.
+000400* Sequential, append-only.  One record is written for every
+000500* round played, in every mode, carrying the raw guesses, the
+000600* outcome and a date/time stamp -- this is the file that backs
+000700* the daily summary report (RESUMENDIARIO) and stands as the
+000710* audit trail when a result is disputed.
+000900*
+001000* Modification History
+001100*   DD/MM/YYYY  INIT  DESCRIPTION
+001200*   08/08/2026  JAI   Original.
+001250*   09/08/2026  JAI   Corrected the report program's name in
+001260*                     the description above.
+001300******************************************************************
+001400 01  GAMELOG-RECORD.
+001500     05  GL-PLAYER-A-ID         PIC X(10).
+001600     05  GL-PLAYER-B-ID         PIC X(10).
+001700     05  GL-GUESS-A             PIC 9.
+001800     05  GL-GUESS-B             PIC 9.
+001900     05  GL-RESULT              PIC A(15).
+002000     05  GL-GAME-DATE           PIC 9(08).
+002100     05  GL-GAME-TIME           PIC 9(08).
+002200     05  FILLER                 PIC X(10).
