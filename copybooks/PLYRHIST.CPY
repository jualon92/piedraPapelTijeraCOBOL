@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* PLYRHIST.CPY
+000300* Record layout for the player win/loss/tie history file.
+000400* Indexed file, keyed on PH-PLAYER-ID.  Shared by PIEDRAPAPEL-
+000500* OTIJERA (which maintains it) and RESUMENDIARIO (which reports
+000600* off of it).
+000700*
+000800* Modification History
+000900*   DD/MM/YYYY  INIT  DESCRIPTION
+001000*   08/08/2026  JAI   Original.
+001010*   09/08/2026  JAI   Dropped PH-PLAYER-NAME - nothing in the
+001020*                     system ever collects a display name
+001030*                     distinct from PH-PLAYER-ID, so the field
+001040*                     only ever held a copy of the key.
+001050*   09/08/2026  JAI   Corrected the report program's name in
+001060*                     the description above.
+001100******************************************************************
+001200 01  PLYRHIST-RECORD.
+001300     05  PH-PLAYER-ID           PIC X(10).
+001500     05  PH-WINS                PIC 9(07).
+001600     05  PH-LOSSES              PIC 9(07).
+001700     05  PH-TIES                PIC 9(07).
+001800     05  FILLER                 PIC X(10).
