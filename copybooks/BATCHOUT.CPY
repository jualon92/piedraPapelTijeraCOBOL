@@ -0,0 +1,20 @@
+000100******************************************************************
+000200* BATCHOUT.CPY
+000300* Record layout for the PIEDRAPAPELOTIJERA batch results output
+000400* file.  Sequential, one record written per round processed.
+000500*
+000600* Modification History
+000700*   DD/MM/YYYY  INIT  DESCRIPTION
+000800*   08/08/2026  JAI   Original.
+000900*   09/08/2026  JAI   Carried BO-PLAYER-A-ID/BO-PLAYER-B-ID
+000910*                     through from the input record so the
+000920*                     results file identifies who actually
+000930*                     played each round.
+001000******************************************************************
+001100 01  BATCHOUT-RECORD.
+001200     05  BO-PLAYER-A-ID         PIC X(10).
+001300     05  BO-PLAYER-B-ID         PIC X(10).
+001400     05  BO-GUESS-A             PIC 9.
+001500     05  BO-GUESS-B             PIC 9.
+001600     05  BO-RESULT              PIC A(15).
+001700     05  FILLER                 PIC X(02).
